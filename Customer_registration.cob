@@ -1,53 +1,148 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SCRIPT-AVANCADO.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 NOME-CLIENTE PIC X(50).
-01 ENDERECO-CLIENTE PIC X(100).
-01 TELEFONE-CLIENTE PIC X(15).
-01 EMAIL-CLIENTE PIC X(50).
-
-PROCEDURE DIVISION.
-
-MAIN-PROCEDURE.
-
-* Obtenha o nome do cliente.
-
-ACCEPT NOME-CLIENTE FROM STDIN.
-
-* Obtenha o endereço do cliente.
-
-ACCEPT ENDERECO-CLIENTE FROM STDIN.
-
-* Obtenha o telefone do cliente.
-
-ACCEPT TELEFONE-CLIENTE FROM STDIN.
-
-* Obtenha o e-mail do cliente.
-
-ACCEPT EMAIL-CLIENTE FROM STDIN.
-
-* Salve as informações do cliente em um arquivo.
-
-OPEN OUTPUT FILE FILE-CLIENTES.
-
-WRITE RECORD TO FILE-CLIENTES.
-
-CLOSE FILE-CLIENTES.
-
-* Imprima uma mensagem de confirmação.
-
-DISPLAY "Informações do cliente salvas com sucesso.".
-
-END-PROCEDURE.
-
-FILE SECTION.
-
-FD FILE-CLIENTES.
-01 RECORD-CLIENTE.
-02 NOME-CLIENTE PIC X(50).
-02 ENDERECO-CLIENTE PIC X(100).
-02 TELEFONE-CLIENTE PIC X(15).
-02 EMAIL-CLIENTE PIC X(50).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCRIPT-AVANCADO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-CLIENTES ASSIGN TO "clientes.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS CLIENTES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-CLIENTES.
+           COPY CLIENTEREC.
+
+       WORKING-STORAGE SECTION.
+       01 CHOICE               PIC X.
+       01 RECORD-FOUND         PIC X VALUE 'N'.
+       01 CLIENTES-STATUS      PIC XX.
+       01 TEMP-RECORD.
+           05 TEMP-CUSTOMER-ID     PIC 9(5).
+           05 TEMP-NOME            PIC X(50).
+           05 TEMP-ENDERECO        PIC X(100).
+           05 TEMP-TELEFONE        PIC X(15).
+           05 TEMP-EMAIL           PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM OPEN-CLIENTES-FILE.
+           MOVE SPACE TO CHOICE.
+           PERFORM PROCESS-COMMAND UNTIL CHOICE = 'Q'.
+           PERFORM QUIT-PARAGRAPH.
+
+       OPEN-CLIENTES-FILE.
+           OPEN I-O FILE-CLIENTES.
+           IF CLIENTES-STATUS = "35"
+               OPEN OUTPUT FILE-CLIENTES
+               CLOSE FILE-CLIENTES
+               OPEN I-O FILE-CLIENTES
+           END-IF.
+
+       PROCESS-COMMAND.
+           DISPLAY "Escolha uma operação (C/R/U/D/Q): ".
+           ACCEPT CHOICE.
+           EVALUATE CHOICE
+               WHEN 'C' PERFORM CREATE-CUSTOMER
+               WHEN 'R' PERFORM READ-CUSTOMER
+               WHEN 'U' PERFORM UPDATE-CUSTOMER
+               WHEN 'D' PERFORM DELETE-CUSTOMER
+               WHEN 'Q' CONTINUE
+               WHEN OTHER DISPLAY "Comando inválido!" END-EVALUATE.
+
+       CREATE-CUSTOMER.
+           DISPLAY "Digite o ID do cliente: ".
+           ACCEPT TEMP-CUSTOMER-ID.
+           DISPLAY "Digite o nome do cliente: ".
+           ACCEPT TEMP-NOME.
+           DISPLAY "Digite o endereço do cliente: ".
+           ACCEPT TEMP-ENDERECO.
+           DISPLAY "Digite o telefone do cliente: ".
+           ACCEPT TEMP-TELEFONE.
+           DISPLAY "Digite o e-mail do cliente: ".
+           ACCEPT TEMP-EMAIL.
+           MOVE TEMP-CUSTOMER-ID TO CUSTOMER-ID.
+           READ FILE-CLIENTES
+               INVALID KEY MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = 'S'
+               DISPLAY "ID já existe!"
+           ELSE
+               MOVE TEMP-CUSTOMER-ID TO CUSTOMER-ID
+               MOVE TEMP-NOME TO NOME-CLIENTE
+               MOVE TEMP-ENDERECO TO ENDERECO-CLIENTE
+               MOVE TEMP-TELEFONE TO TELEFONE-CLIENTE
+               MOVE TEMP-EMAIL TO EMAIL-CLIENTE
+               WRITE RECORD-CLIENTE
+                   INVALID KEY DISPLAY "ID já existe!"
+                   NOT INVALID KEY
+                       DISPLAY "Cliente cadastrado!"
+               END-WRITE
+           END-IF.
+
+       READ-CUSTOMER.
+           DISPLAY "Digite o ID do cliente a ser lido: ".
+           ACCEPT TEMP-CUSTOMER-ID.
+           MOVE TEMP-CUSTOMER-ID TO CUSTOMER-ID.
+           READ FILE-CLIENTES
+               INVALID KEY DISPLAY "Cliente não encontrado!"
+               NOT INVALID KEY
+                   DISPLAY "Cliente encontrado:" CUSTOMER-ID
+                   DISPLAY "Nome: " NOME-CLIENTE
+                   DISPLAY "Endereço: " ENDERECO-CLIENTE
+                   DISPLAY "Telefone: " TELEFONE-CLIENTE
+                   DISPLAY "E-mail: " EMAIL-CLIENTE
+           END-READ.
+
+       UPDATE-CUSTOMER.
+           DISPLAY "Digite o ID do cliente a ser atualizado: ".
+           ACCEPT TEMP-CUSTOMER-ID.
+           MOVE TEMP-CUSTOMER-ID TO CUSTOMER-ID.
+           READ FILE-CLIENTES
+               INVALID KEY
+                   MOVE 'N' TO RECORD-FOUND
+                   DISPLAY "Cliente não encontrado!"
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = 'S'
+               DISPLAY "Digite o novo nome: "
+               ACCEPT TEMP-NOME
+               DISPLAY "Digite o novo endereço: "
+               ACCEPT TEMP-ENDERECO
+               DISPLAY "Digite o novo telefone: "
+               ACCEPT TEMP-TELEFONE
+               DISPLAY "Digite o novo e-mail: "
+               ACCEPT TEMP-EMAIL
+               MOVE TEMP-NOME TO NOME-CLIENTE
+               MOVE TEMP-ENDERECO TO ENDERECO-CLIENTE
+               MOVE TEMP-TELEFONE TO TELEFONE-CLIENTE
+               MOVE TEMP-EMAIL TO EMAIL-CLIENTE
+               REWRITE RECORD-CLIENTE
+                   INVALID KEY DISPLAY "Erro ao atualizar cliente!"
+                   NOT INVALID KEY DISPLAY "Cliente atualizado!"
+               END-REWRITE
+           END-IF.
+
+       DELETE-CUSTOMER.
+           DISPLAY "Digite o ID do cliente a ser excluído: ".
+           ACCEPT TEMP-CUSTOMER-ID.
+           MOVE TEMP-CUSTOMER-ID TO CUSTOMER-ID.
+           READ FILE-CLIENTES
+               INVALID KEY
+                   MOVE 'N' TO RECORD-FOUND
+                   DISPLAY "Cliente não encontrado!"
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = 'S'
+               DELETE FILE-CLIENTES
+                   INVALID KEY DISPLAY "Erro ao excluir cliente!"
+                   NOT INVALID KEY DISPLAY "Cliente excluído!"
+               END-DELETE
+           END-IF.
+
+       QUIT-PARAGRAPH.
+           CLOSE FILE-CLIENTES.
+           STOP RUN.
