@@ -4,36 +4,111 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-NAME ASSIGN TO "dados.txt".
-       
+           SELECT FILE-NAME ASSIGN TO "dados.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-NUMBER
+               ALTERNATE RECORD KEY IS NAME WITH DUPLICATES
+               LOCK MODE IS MANUAL WITH LOCK ON RECORD
+               FILE STATUS IS DADOS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT FILE-CLIENTES ASSIGN TO "clientes.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT CSV-FILE ASSIGN TO "dados.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILE-NAME.
-       01 FILE-RECORD.
-           05 ID-NUMBER      PIC 9(5).
-           05 NAME           PIC X(30).
-           05 AGE            PIC 9(3).
+           COPY DADOSREC.
+
+       FD FILE-CLIENTES.
+           COPY CLIENTEREC.
+
+       FD CSV-FILE.
+       01 CSV-LINE.
+           05 CSV-ID-NUMBER   PIC 9(5).
+           05 FILLER          PIC X VALUE ','.
+           05 CSV-NAME        PIC X(30).
+           05 FILLER          PIC X VALUE ','.
+           05 CSV-AGE         PIC 9(3).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE.
+           05 AUD-DATE          PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-TIME          PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-OPERATION     PIC X(6).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-ID-NUMBER     PIC 9(5).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-NAME-BEFORE   PIC X(30).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-AGE-BEFORE    PIC 9(3).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-NAME-AFTER    PIC X(30).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-AGE-AFTER     PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01 MIN-AGE         PIC 9(3) VALUE 0.
+       01 MAX-AGE         PIC 9(3) VALUE 120.
        01 CHOICE          PIC X.
        01 RECORD-FOUND    PIC X VALUE 'N'.
        01 EOF-SWITCH      PIC X VALUE 'N'.
+       01 OLD-NAME        PIC X(30).
+       01 OLD-AGE         PIC 9(3).
+       01 CUSTOMER-LINKED PIC X VALUE 'N'.
+       01 DADOS-STATUS    PIC XX.
+       01 AUDIT-STATUS    PIC XX.
+       01 CLIENTES-STATUS PIC XX.
        01 TEMP-RECORD.
            05 TEMP-ID-NUMBER PIC 9(5).
            05 TEMP-NAME      PIC X(30).
            05 TEMP-AGE       PIC 9(3).
-       
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
-           DISPLAY "Escolha uma operação (C/R/U/D/Q): ".
-           ACCEPT CHOICE.
+           OPEN I-O FILE-NAME.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM OPEN-CLIENTES-FILE.
+           MOVE SPACE TO CHOICE.
            PERFORM PROCESS-COMMAND UNTIL CHOICE = 'Q'.
-           
+           PERFORM QUIT-PARAGRAPH.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       OPEN-CLIENTES-FILE.
+           OPEN INPUT FILE-CLIENTES.
+           IF CLIENTES-STATUS = "35"
+               OPEN OUTPUT FILE-CLIENTES
+               CLOSE FILE-CLIENTES
+               OPEN INPUT FILE-CLIENTES
+           END-IF.
+
        PROCESS-COMMAND.
+           DISPLAY "Escolha uma operação (C/R/U/D/S/E/Q): ".
+           ACCEPT CHOICE.
            EVALUATE CHOICE
                WHEN 'C' PERFORM CREATE-RECORD
                WHEN 'R' PERFORM READ-RECORD
                WHEN 'U' PERFORM UPDATE-RECORD
                WHEN 'D' PERFORM DELETE-RECORD
+               WHEN 'S' PERFORM SEARCH-BY-NAME
+               WHEN 'E' PERFORM EXPORT-CSV
+               WHEN 'Q' CONTINUE
                WHEN OTHER DISPLAY "Comando inválido!" END-EVALUATE.
        
        CREATE-RECORD.
@@ -44,40 +119,187 @@
            DISPLAY "Digite a idade: ".
            ACCEPT TEMP-AGE.
            MOVE TEMP-ID-NUMBER TO ID-NUMBER.
-           MOVE TEMP-NAME TO NAME.
-           MOVE TEMP-AGE TO AGE.
-           WRITE FILE-RECORD.
-           DISPLAY "Registro criado!".
+           READ FILE-NAME
+               INVALID KEY MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           PERFORM CHECK-DADOS-STATUS.
+           IF RECORD-FOUND = 'S'
+               DISPLAY "ID já existe!"
+           ELSE
+               IF TEMP-AGE < MIN-AGE OR TEMP-AGE > MAX-AGE
+                   DISPLAY "Idade fora da faixa permitida (0-120)!"
+               ELSE
+                   MOVE TEMP-ID-NUMBER TO ID-NUMBER
+                   MOVE TEMP-NAME TO NAME
+                   MOVE TEMP-AGE TO AGE
+                   WRITE FILE-RECORD
+                       INVALID KEY DISPLAY "ID já existe!"
+                       NOT INVALID KEY
+                           DISPLAY "Registro criado!"
+                           MOVE 'CREATE' TO AUD-OPERATION
+                           MOVE TEMP-ID-NUMBER TO AUD-ID-NUMBER
+                           MOVE SPACES TO AUD-NAME-BEFORE
+                           MOVE ZERO TO AUD-AGE-BEFORE
+                           MOVE TEMP-NAME TO AUD-NAME-AFTER
+                           MOVE TEMP-AGE TO AUD-AGE-AFTER
+                           PERFORM APPEND-AUDIT-RECORD
+                   END-WRITE
+                   PERFORM CHECK-DADOS-STATUS
+               END-IF
+           END-IF.
        
        READ-RECORD.
            DISPLAY "Digite o número de ID a ser lido: ".
            ACCEPT TEMP-ID-NUMBER.
            MOVE TEMP-ID-NUMBER TO ID-NUMBER.
-           READ FILE-RECORD AT END DISPLAY "Registro não encontrado!" NOT AT END DISPLAY "Registro encontrado:" ID-NUMBER NAME AGE
+           READ FILE-NAME
+               INVALID KEY DISPLAY "Registro não encontrado!"
+               NOT INVALID KEY
+                   DISPLAY "Registro encontrado:" ID-NUMBER NAME AGE
            END-READ.
-       
+           PERFORM CHECK-DADOS-STATUS.
+
+       SEARCH-BY-NAME.
+           DISPLAY "Digite o nome a ser buscado: ".
+           ACCEPT TEMP-NAME.
+           MOVE TEMP-NAME TO NAME.
+           MOVE 'N' TO EOF-SWITCH.
+           START FILE-NAME KEY IS EQUAL NAME
+               INVALID KEY
+                   DISPLAY "Nenhum registro encontrado com esse nome!"
+                   MOVE 'Y' TO EOF-SWITCH
+           END-START.
+           PERFORM READ-NEXT-BY-NAME UNTIL EOF-SWITCH = 'Y'.
+
+       READ-NEXT-BY-NAME.
+           READ FILE-NAME NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   IF NAME = TEMP-NAME
+                       DISPLAY "Registro encontrado:" ID-NUMBER NAME AGE
+                   ELSE
+                       MOVE 'Y' TO EOF-SWITCH
+                   END-IF
+           END-READ.
+           PERFORM CHECK-DADOS-STATUS.
+
+       EXPORT-CSV.
+           OPEN OUTPUT CSV-FILE.
+           MOVE ZERO TO ID-NUMBER.
+           MOVE 'N' TO EOF-SWITCH.
+           START FILE-NAME KEY IS NOT LESS THAN ID-NUMBER
+               INVALID KEY MOVE 'Y' TO EOF-SWITCH
+           END-START.
+           PERFORM WRITE-CSV-LINE UNTIL EOF-SWITCH = 'Y'.
+           CLOSE CSV-FILE.
+           DISPLAY "Exportação concluída: dados.csv".
+
+       WRITE-CSV-LINE.
+           READ FILE-NAME NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SWITCH
+               NOT AT END
+                   MOVE ID-NUMBER TO CSV-ID-NUMBER
+                   MOVE NAME TO CSV-NAME
+                   MOVE AGE TO CSV-AGE
+                   WRITE CSV-LINE
+           END-READ.
+           PERFORM CHECK-DADOS-STATUS.
+
        UPDATE-RECORD.
            DISPLAY "Digite o número de ID a ser atualizado: ".
            ACCEPT TEMP-ID-NUMBER.
            MOVE TEMP-ID-NUMBER TO ID-NUMBER.
-           READ FILE-RECORD AT END DISPLAY "Registro não encontrado!" NOT AT END
-               DISPLAY "Digite o novo nome: ".
-               ACCEPT TEMP-NAME.
-               DISPLAY "Digite a nova idade: ".
-               ACCEPT TEMP-AGE.
-               MOVE TEMP-NAME TO NAME.
-               MOVE TEMP-AGE TO AGE.
-               REWRITE FILE-RECORD.
-               DISPLAY "Registro atualizado!".
-       
+           READ FILE-NAME WITH LOCK
+               INVALID KEY MOVE 'N' TO RECORD-FOUND
+                   DISPLAY "Registro não encontrado!"
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           PERFORM CHECK-DADOS-STATUS.
+           IF RECORD-FOUND = 'S'
+               MOVE NAME TO OLD-NAME
+               MOVE AGE TO OLD-AGE
+               DISPLAY "Digite o novo nome: "
+               ACCEPT TEMP-NAME
+               DISPLAY "Digite a nova idade: "
+               ACCEPT TEMP-AGE
+               MOVE TEMP-NAME TO NAME
+               MOVE TEMP-AGE TO AGE
+               REWRITE FILE-RECORD
+                   INVALID KEY DISPLAY "Erro ao atualizar registro!"
+                   NOT INVALID KEY
+                       DISPLAY "Registro atualizado!"
+                       MOVE 'UPDATE' TO AUD-OPERATION
+                       MOVE TEMP-ID-NUMBER TO AUD-ID-NUMBER
+                       MOVE OLD-NAME TO AUD-NAME-BEFORE
+                       MOVE OLD-AGE TO AUD-AGE-BEFORE
+                       MOVE TEMP-NAME TO AUD-NAME-AFTER
+                       MOVE TEMP-AGE TO AUD-AGE-AFTER
+                       PERFORM APPEND-AUDIT-RECORD
+               END-REWRITE
+               PERFORM CHECK-DADOS-STATUS
+           END-IF.
+
        DELETE-RECORD.
            DISPLAY "Digite o número de ID a ser excluído: ".
            ACCEPT TEMP-ID-NUMBER.
            MOVE TEMP-ID-NUMBER TO ID-NUMBER.
-           READ FILE-RECORD AT END DISPLAY "Registro não encontrado!" NOT AT END
-               DELETE FILE-RECORD.
-               DISPLAY "Registro excluído!".
-       
+           READ FILE-NAME WITH LOCK
+               INVALID KEY MOVE 'N' TO RECORD-FOUND
+                   DISPLAY "Registro não encontrado!"
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           PERFORM CHECK-DADOS-STATUS.
+           IF RECORD-FOUND = 'S'
+               MOVE TEMP-ID-NUMBER TO CUSTOMER-ID
+               READ FILE-CLIENTES
+                   INVALID KEY MOVE 'N' TO CUSTOMER-LINKED
+                   NOT INVALID KEY MOVE 'S' TO CUSTOMER-LINKED
+               END-READ
+               IF CUSTOMER-LINKED = 'S'
+                   DISPLAY "Cliente vinculado, exclusão recusada: "
+                       NOME-CLIENTE
+                   UNLOCK FILE-NAME
+               ELSE
+                   MOVE NAME TO OLD-NAME
+                   MOVE AGE TO OLD-AGE
+                   DELETE FILE-NAME
+                       INVALID KEY DISPLAY "Erro ao excluir registro!"
+                       NOT INVALID KEY
+                           DISPLAY "Registro excluído!"
+                           MOVE 'DELETE' TO AUD-OPERATION
+                           MOVE TEMP-ID-NUMBER TO AUD-ID-NUMBER
+                           MOVE OLD-NAME TO AUD-NAME-BEFORE
+                           MOVE OLD-AGE TO AUD-AGE-BEFORE
+                           MOVE SPACES TO AUD-NAME-AFTER
+                           MOVE ZERO TO AUD-AGE-AFTER
+                           PERFORM APPEND-AUDIT-RECORD
+                   END-DELETE
+                   PERFORM CHECK-DADOS-STATUS
+               END-IF
+           END-IF.
+
+       APPEND-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           WRITE AUDIT-LINE.
+
+       CHECK-DADOS-STATUS.
+           EVALUATE DADOS-STATUS
+               WHEN "00" CONTINUE
+               WHEN "02" CONTINUE
+               WHEN "10" CONTINUE
+               WHEN "22" CONTINUE
+               WHEN "23" CONTINUE
+               WHEN "51"
+                   DISPLAY "Registro bloqueado por outro usuário!"
+               WHEN OTHER
+                   DISPLAY "Erro de E/S em dados.txt, status "
+                       DADOS-STATUS
+           END-EVALUATE.
+
        QUIT-PARAGRAPH.
            CLOSE FILE-NAME.
+           CLOSE AUDIT-FILE.
+           CLOSE FILE-CLIENTES.
            STOP RUN.
