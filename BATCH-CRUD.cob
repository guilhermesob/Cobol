@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CRUD-EXAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-NAME ASSIGN TO "dados.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-NUMBER
+               ALTERNATE RECORD KEY IS NAME WITH DUPLICATES.
+           SELECT FILE-CLIENTES ASSIGN TO "clientes.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "transacoes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-NAME.
+           COPY DADOSREC.
+
+       FD FILE-CLIENTES.
+           COPY CLIENTEREC.
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE.
+           05 AUD-DATE          PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-TIME          PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-OPERATION     PIC X(6).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-ID-NUMBER     PIC 9(5).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-NAME-BEFORE   PIC X(30).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-AGE-BEFORE    PIC 9(3).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-NAME-AFTER    PIC X(30).
+           05 FILLER            PIC X VALUE SPACE.
+           05 AUD-AGE-AFTER     PIC 9(3).
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-SEQ       PIC 9(6).
+           05 TRANS-CODE      PIC X.
+               88 TRANS-IS-ADD    VALUE 'A'.
+               88 TRANS-IS-CHANGE VALUE 'C'.
+               88 TRANS-IS-DELETE VALUE 'D'.
+           05 TRANS-ID        PIC 9(5).
+           05 TRANS-NAME      PIC X(30).
+           05 TRANS-AGE       PIC 9(3).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-SEQ   PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 CKPT-STATUS            PIC XX.
+       01 CLIENTES-STATUS        PIC XX.
+       01 AUDIT-STATUS           PIC XX.
+       01 EOF-SWITCH             PIC X VALUE 'N'.
+       01 RECORD-FOUND           PIC X VALUE 'N'.
+       01 CUSTOMER-LINKED        PIC X VALUE 'N'.
+       01 MIN-AGE                PIC 9(3) VALUE 0.
+       01 MAX-AGE                PIC 9(3) VALUE 120.
+       01 OLD-NAME               PIC X(30).
+       01 OLD-AGE                PIC 9(3).
+       01 LAST-SEQ-APPLIED       PIC 9(6) VALUE ZERO.
+       01 CHECKPOINT-INTERVAL    PIC 9(3) VALUE 10.
+       01 TRANS-SINCE-CHECKPOINT PIC 9(3) VALUE ZERO.
+       01 TRANS-APPLIED-COUNT    PIC 9(6) VALUE ZERO.
+       01 TRANS-SKIPPED-COUNT    PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           OPEN I-O FILE-NAME.
+           PERFORM OPEN-CLIENTES-FILE.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM PROCESS-TRANSACTION UNTIL EOF-SWITCH = 'Y'.
+           PERFORM SAVE-CHECKPOINT.
+           CLOSE TRANS-FILE.
+           CLOSE FILE-NAME.
+           CLOSE FILE-CLIENTES.
+           CLOSE AUDIT-FILE.
+           DISPLAY "TRANSAÇÕES APLICADAS: " TRANS-APPLIED-COUNT.
+           DISPLAY "TRANSAÇÕES JÁ POSTADAS: " TRANS-SKIPPED-COUNT.
+           STOP RUN.
+
+       OPEN-CLIENTES-FILE.
+           OPEN INPUT FILE-CLIENTES.
+           IF CLIENTES-STATUS = "35"
+               OPEN OUTPUT FILE-CLIENTES
+               CLOSE FILE-CLIENTES
+               OPEN INPUT FILE-CLIENTES
+           END-IF.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       APPEND-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           WRITE AUDIT-LINE.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "35"
+               MOVE ZERO TO LAST-SEQ-APPLIED
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO LAST-SEQ-APPLIED
+                   NOT AT END MOVE CKPT-LAST-SEQ TO LAST-SEQ-APPLIED
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           DISPLAY "REINICIANDO APÓS A TRANSAÇÃO " LAST-SEQ-APPLIED.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LAST-SEQ-APPLIED TO CKPT-LAST-SEQ.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-TRANSACTION.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO EOF-SWITCH
+               NOT AT END PERFORM APPLY-TRANSACTION
+           END-READ.
+
+       APPLY-TRANSACTION.
+           IF TRANS-SEQ <= LAST-SEQ-APPLIED
+               ADD 1 TO TRANS-SKIPPED-COUNT
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRANS-IS-ADD PERFORM APPLY-ADD
+                   WHEN TRANS-IS-CHANGE PERFORM APPLY-CHANGE
+                   WHEN TRANS-IS-DELETE PERFORM APPLY-DELETE
+                   WHEN OTHER
+                       DISPLAY "CÓDIGO INVÁLIDO: " TRANS-CODE
+               END-EVALUATE
+               MOVE TRANS-SEQ TO LAST-SEQ-APPLIED
+               ADD 1 TO TRANS-APPLIED-COUNT
+               ADD 1 TO TRANS-SINCE-CHECKPOINT
+               IF TRANS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE ZERO TO TRANS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       APPLY-ADD.
+           IF TRANS-AGE < MIN-AGE OR TRANS-AGE > MAX-AGE
+               DISPLAY "TRANS " TRANS-SEQ ": IDADE FORA DA FAIXA"
+           ELSE
+               MOVE TRANS-ID TO ID-NUMBER
+               MOVE TRANS-NAME TO NAME
+               MOVE TRANS-AGE TO AGE
+               WRITE FILE-RECORD
+                   INVALID KEY
+                       DISPLAY "TRANS " TRANS-SEQ ": ID JÁ EXISTE"
+                   NOT INVALID KEY
+                       MOVE 'CREATE' TO AUD-OPERATION
+                       MOVE TRANS-ID TO AUD-ID-NUMBER
+                       MOVE SPACES TO AUD-NAME-BEFORE
+                       MOVE ZERO TO AUD-AGE-BEFORE
+                       MOVE TRANS-NAME TO AUD-NAME-AFTER
+                       MOVE TRANS-AGE TO AUD-AGE-AFTER
+                       PERFORM APPEND-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       APPLY-CHANGE.
+           MOVE TRANS-ID TO ID-NUMBER.
+           READ FILE-NAME
+               INVALID KEY
+                   DISPLAY "TRANS " TRANS-SEQ ": ID NÃO ENCONTRADO"
+                   MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = 'S'
+               IF TRANS-AGE < MIN-AGE OR TRANS-AGE > MAX-AGE
+                   DISPLAY "TRANS " TRANS-SEQ ": IDADE FORA DA FAIXA"
+               ELSE
+                   MOVE NAME TO OLD-NAME
+                   MOVE AGE TO OLD-AGE
+                   MOVE TRANS-NAME TO NAME
+                   MOVE TRANS-AGE TO AGE
+                   REWRITE FILE-RECORD
+                       INVALID KEY
+                           DISPLAY "TRANS " TRANS-SEQ ": ERRO"
+                       NOT INVALID KEY
+                           MOVE 'UPDATE' TO AUD-OPERATION
+                           MOVE TRANS-ID TO AUD-ID-NUMBER
+                           MOVE OLD-NAME TO AUD-NAME-BEFORE
+                           MOVE OLD-AGE TO AUD-AGE-BEFORE
+                           MOVE TRANS-NAME TO AUD-NAME-AFTER
+                           MOVE TRANS-AGE TO AUD-AGE-AFTER
+                           PERFORM APPEND-AUDIT-RECORD
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       APPLY-DELETE.
+           MOVE TRANS-ID TO ID-NUMBER.
+           READ FILE-NAME
+               INVALID KEY
+                   DISPLAY "TRANS " TRANS-SEQ ": ID NÃO ENCONTRADO"
+                   MOVE 'N' TO RECORD-FOUND
+               NOT INVALID KEY MOVE 'S' TO RECORD-FOUND
+           END-READ.
+           IF RECORD-FOUND = 'S'
+               MOVE TRANS-ID TO CUSTOMER-ID
+               READ FILE-CLIENTES
+                   INVALID KEY MOVE 'N' TO CUSTOMER-LINKED
+                   NOT INVALID KEY MOVE 'S' TO CUSTOMER-LINKED
+               END-READ
+               IF CUSTOMER-LINKED = 'S'
+                   DISPLAY "TRANS " TRANS-SEQ ": CLIENTE VINCULADO"
+               ELSE
+                   MOVE NAME TO OLD-NAME
+                   MOVE AGE TO OLD-AGE
+                   DELETE FILE-NAME
+                       INVALID KEY
+                           DISPLAY "TRANS " TRANS-SEQ ": ERRO"
+                       NOT INVALID KEY
+                           MOVE 'DELETE' TO AUD-OPERATION
+                           MOVE TRANS-ID TO AUD-ID-NUMBER
+                           MOVE OLD-NAME TO AUD-NAME-BEFORE
+                           MOVE OLD-AGE TO AUD-AGE-BEFORE
+                           MOVE SPACES TO AUD-NAME-AFTER
+                           MOVE ZERO TO AUD-AGE-AFTER
+                           PERFORM APPEND-AUDIT-RECORD
+                   END-DELETE
+               END-IF
+           END-IF.
