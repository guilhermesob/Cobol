@@ -0,0 +1,9 @@
+      *****************************************************
+      *  DADOSREC - RECORD LAYOUT SHARED BY EVERY PROGRAM  *
+      *  THAT OPENS DADOS.TXT.  KEEP IN SYNC WITH THE       *
+      *  ALTERNATE-KEY DEFINITION IN FILE-CONTROL.          *
+      *****************************************************
+       01 FILE-RECORD.
+           05 ID-NUMBER      PIC 9(5).
+           05 NAME           PIC X(30).
+           05 AGE            PIC 9(3).
