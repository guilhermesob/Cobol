@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CLIENTEREC - RECORD LAYOUT SHARED BY EVERY        *
+      *  PROGRAM THAT OPENS CLIENTES.TXT.                   *
+      *****************************************************
+       01 RECORD-CLIENTE.
+           05 CUSTOMER-ID        PIC 9(5).
+           05 NOME-CLIENTE       PIC X(50).
+           05 ENDERECO-CLIENTE   PIC X(100).
+           05 TELEFONE-CLIENTE   PIC X(15).
+           05 EMAIL-CLIENTE      PIC X(50).
