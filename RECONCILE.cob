@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-DADOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-NAME ASSIGN TO "dados.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER
+               FILE STATUS IS DADOS-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "controle.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-NAME.
+           COPY DADOSREC.
+
+       FD SNAPSHOT-FILE.
+       01 SNAPSHOT-RECORD.
+           05 SNAP-COUNT      PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 RUN-MODE            PIC X(6).
+       01 DADOS-STATUS        PIC XX.
+       01 SNAPSHOT-STATUS     PIC XX.
+       01 EOF-SWITCH          PIC X VALUE 'N'.
+       01 RECORD-COUNT        PIC 9(6) VALUE ZERO.
+       01 EXPECTED-COUNT      PIC 9(6) VALUE ZERO.
+       01 COUNT-DELTA         PIC S9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "Modo (ANTES/DEPOIS): ".
+           ACCEPT RUN-MODE.
+           PERFORM COUNT-RECORDS.
+           EVALUATE RUN-MODE
+               WHEN "ANTES"  PERFORM SAVE-SNAPSHOT
+               WHEN "DEPOIS" PERFORM COMPARE-SNAPSHOT
+               WHEN OTHER
+                   DISPLAY "Modo inválido! Use ANTES ou DEPOIS."
+           END-EVALUATE.
+           STOP RUN.
+
+       COUNT-RECORDS.
+           MOVE ZERO TO RECORD-COUNT.
+           OPEN INPUT FILE-NAME.
+           IF DADOS-STATUS = "35"
+               DISPLAY "DADOS.TXT NÃO ENCONTRADO"
+           ELSE
+               PERFORM READ-NEXT-RECORD UNTIL EOF-SWITCH = 'Y'
+               CLOSE FILE-NAME
+           END-IF.
+
+       READ-NEXT-RECORD.
+           READ FILE-NAME
+               AT END MOVE 'Y' TO EOF-SWITCH
+               NOT AT END ADD 1 TO RECORD-COUNT
+           END-READ.
+
+       SAVE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE.
+           MOVE RECORD-COUNT TO SNAP-COUNT.
+           WRITE SNAPSHOT-RECORD.
+           CLOSE SNAPSHOT-FILE.
+           DISPLAY "CONTAGEM INICIAL REGISTRADA: " RECORD-COUNT.
+
+       COMPARE-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE.
+           IF SNAPSHOT-STATUS = "35"
+               DISPLAY "NENHUM INSTANTÂNEO ANTES ENCONTRADO"
+           ELSE
+               READ SNAPSHOT-FILE
+                   AT END MOVE ZERO TO EXPECTED-COUNT
+                   NOT AT END MOVE SNAP-COUNT TO EXPECTED-COUNT
+               END-READ
+               CLOSE SNAPSHOT-FILE
+               COMPUTE COUNT-DELTA = RECORD-COUNT - EXPECTED-COUNT
+               DISPLAY "===== RELATÓRIO DE RECONCILIAÇÃO ====="
+               DISPLAY "CONTAGEM ESPERADA : " EXPECTED-COUNT
+               DISPLAY "CONTAGEM ATUAL    : " RECORD-COUNT
+               DISPLAY "DIFERENÇA         : " COUNT-DELTA
+               IF COUNT-DELTA = ZERO
+                   DISPLAY "OK - NENHUMA DIVERGÊNCIA"
+               ELSE
+                   DISPLAY "ALERTA - DIVERGÊNCIA DETECTADA"
+               END-IF
+           END-IF.
