@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-NAME ASSIGN TO "dados.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-NUMBER
+               FILE STATUS IS DADOS-STATUS.
+           SELECT SORT-FILE ASSIGN TO "roster.srt".
+           SELECT REPORT-FILE ASSIGN TO "roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE-NAME.
+           COPY DADOSREC.
+
+       SD SORT-FILE.
+       01 SORT-RECORD.
+           05 SORT-ID-NUMBER PIC 9(5).
+           05 SORT-NAME      PIC X(30).
+           05 SORT-AGE       PIC 9(3).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DADOS-STATUS      PIC XX.
+       01 EOF-SWITCH        PIC X VALUE 'N'.
+       01 LINE-COUNT        PIC 9(3) VALUE ZERO.
+       01 PAGE-COUNT        PIC 9(3) VALUE ZERO.
+       01 LINES-PER-PAGE    PIC 9(3) VALUE 50.
+       01 TOTAL-RECORDS     PIC 9(5) VALUE ZERO.
+
+       01 HEADING-LINE-1.
+           05 FILLER          PIC X(20) VALUE "RELATORIO DE PESSOAL".
+           05 FILLER          PIC X(10) VALUE "PAGINA:".
+           05 HDG-PAGE-NUMBER PIC ZZ9.
+
+       01 HEADING-LINE-2.
+           05 FILLER          PIC X(6)  VALUE "ID".
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(30) VALUE "NOME".
+           05 FILLER          PIC X(4)  VALUE SPACES.
+           05 FILLER          PIC X(5)  VALUE "IDADE".
+
+       01 DETAIL-LINE.
+           05 DET-ID-NUMBER   PIC ZZZZ9.
+           05 FILLER          PIC X(5) VALUE SPACES.
+           05 DET-NAME        PIC X(30).
+           05 FILLER          PIC X(4) VALUE SPACES.
+           05 DET-AGE         PIC ZZ9.
+
+       01 TOTAL-LINE.
+           05 FILLER          PIC X(15) VALUE "TOTAL RECORDS: ".
+           05 TOT-RECORDS-OUT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN OUTPUT REPORT-FILE.
+           SORT SORT-FILE ON ASCENDING KEY SORT-NAME
+               USING FILE-NAME
+               OUTPUT PROCEDURE IS PRINT-ROSTER.
+           IF DADOS-STATUS = "35"
+               DISPLAY "DADOS.TXT NÃO ENCONTRADO"
+           ELSE
+               PERFORM WRITE-TOTAL-LINE
+           END-IF.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       PRINT-ROSTER.
+           PERFORM WRITE-HEADINGS.
+           PERFORM RETURN-SORT-RECORD.
+           PERFORM PRINT-DETAIL-LINE UNTIL EOF-SWITCH = 'Y'.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-FILE
+               AT END MOVE 'Y' TO EOF-SWITCH
+               NOT AT END ADD 1 TO TOTAL-RECORDS
+           END-RETURN.
+
+       PRINT-DETAIL-LINE.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM WRITE-HEADINGS
+           END-IF.
+           MOVE SORT-ID-NUMBER TO DET-ID-NUMBER.
+           MOVE SORT-NAME TO DET-NAME.
+           MOVE SORT-AGE TO DET-AGE.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO LINE-COUNT.
+           PERFORM RETURN-SORT-RECORD.
+
+       WRITE-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE ZERO TO LINE-COUNT.
+
+       WRITE-TOTAL-LINE.
+           MOVE TOTAL-RECORDS TO TOT-RECORDS-OUT.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
